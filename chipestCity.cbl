@@ -5,13 +5,40 @@
            FILE-CONTROL.
       *    ------------------- INPUT FILE -----------------
 
-               SELECT DATAFILE ASSIGN TO
-               "C:\Users\ayoub\Desktop\input.txt"
+               SELECT DATAFILE ASSIGN TO "DATAFILE"
                    ORGANIZATION IS LINE SEQUENTIAL.
       *    ------------------- SORT FILE -----------------
-               SELECT WORKFILE ASSIGN TO
-               "C:\Users\ayoub\Desktop\input.sort"
+               SELECT WORKFILE ASSIGN TO "WORKFILE"
                .
+      *    ------------------- RANKING REPORT FILE -----------------
+               SELECT REPORTFILE ASSIGN TO "REPORTOUT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    ------------------- REJECTED RECORD FILE -----------------
+               SELECT REJECTFILE ASSIGN TO "REJECTOUT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-REJECT-FS.
+      *    ------------------- PRICE HISTORY FILE -----------------
+               SELECT HISTFILE ASSIGN TO "HISTFILE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-HIST-FS.
+      *    ------------------- RESTART CHECKPOINT FILE -----------------
+               SELECT CHECKPOINTFILE ASSIGN TO "CKPTFILE"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CKPT-FS.
+      *    ------------------- CITY MASTER FILE -----------------
+               SELECT CITYMASTER ASSIGN TO "CITYMAST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-CITYMAST-FS.
+      *    ------------------- PRODUCT MASTER FILE -----------------
+               SELECT PRODUCTMASTER ASSIGN TO "PRODMAST"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS WS-PRODMAST-FS.
+      *    ------------------- CITY / PRODUCT MATRIX REPORT FILE -----------------
+               SELECT MATRIXFILE ASSIGN TO "MATRIXOUT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+      *    ------------------- RUN CONTROL TOTALS FILE -----------------
+               SELECT CONTROLFILE ASSIGN TO "CONTROLOUT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
 
            DATA DIVISION.
            FILE SECTION.
@@ -21,6 +48,7 @@
                05 DR-CITY PIC X(18).
                05 DR-PRODUCT PIC X(18).
                05 DR-PRICE   PIC 9(6)V9(2)  .
+               05 DR-DATE    PIC 9(8).
       *    ------------------- SORT FILE DESCRIPTION -----------------
            SD WORKFILE
            DATA RECORD WORK-REC
@@ -29,6 +57,47 @@
                 05 WORK-RECPRODUCT-KEY PIC X(18).
                 05 WORK-RECPRODUCT-PRODUIT PIC X(18).
                 05 WORK-RECPRODUCT-PRICE   PIC 9(6)V9(2) .
+                05 WORK-RECPRODUCT-DATE    PIC 9(8).
+      *    ------------------- REPORT FILE DESCRIPTION -----------------
+           FD REPORTFILE.
+           01 REPORT-LINE PIC X(80).
+      *    ------------------- REJECT FILE DESCRIPTION -----------------
+           FD REJECTFILE.
+           01 REJECT-LINE PIC X(80).
+      *    ------------------- HISTORY FILE DESCRIPTION -----------------
+           FD HISTFILE.
+           01 HIST-LINE PIC X(80).
+      *    ------------------- RESTART CHECKPOINT FILE DESCRIPTION -----------------
+           FD CHECKPOINTFILE.
+           01 CHECKPOINT-RECORD.
+               05 CK-RETURN-COUNT PIC 9(6).
+               05 CK-CITY-ENTRY OCCURS 101 TIMES.
+                   10 CK-CITY-PRICE PIC 9(6)V9(2).
+                   10 CK-CITY-AVG   PIC 9(6)V9(2).
+                   10 CK-CITY-CNT   PIC 9(6).
+                   10 CK-CITY-NAME  PIC X(18).
+               05 CK-PRDT-ENTRY OCCURS 94 TIMES.
+                   10 CK-PRDT-PRICE PIC 9(6)V9(2).
+                   10 CK-PRDT-NAME  PIC X(18).
+                   10 CK-PRDT-CITY  PIC X(18).
+               05 CK-CTL-READ        PIC 9(6).
+               05 CK-CTL-MATCHED     PIC 9(6).
+               05 CK-CTL-REJECTED    PIC 9(6).
+               05 CK-CTL-TOTAL-PRICE PIC 9(8)V9(2).
+               05 CK-MATRIX-CITY OCCURS 101 TIMES.
+                   10 CK-MATRIX-PRODUCT PIC 9(6)V9(2) OCCURS 94 TIMES.
+      *    ------------------- CITY MASTER FILE DESCRIPTION -----------------
+           FD CITYMASTER.
+           01 CITY-MASTER-RECORD PIC X(18).
+      *    ------------------- PRODUCT MASTER FILE DESCRIPTION -----------------
+           FD PRODUCTMASTER.
+           01 PRODUCT-MASTER-RECORD PIC X(18).
+      *    ------------------- MATRIX REPORT FILE DESCRIPTION -----------------
+           FD MATRIXFILE.
+           01 MATRIX-LINE PIC X(80).
+      *    ------------------- CONTROL TOTALS FILE DESCRIPTION -----------------
+           FD CONTROLFILE.
+           01 CONTROL-LINE PIC X(80).
 
            WORKING-STORAGE SECTION.
       *    ------------------- PRODUCT TABLE -----------------
@@ -37,12 +106,20 @@
               INDEXED BY PRDT-INDEX.
                  10 WS-PRODUIT-PRICE PIC 9(6)V9(2).
                  10 WS-NAME-PRODUIT PIC X(18).
+                 10 WS-CITY-PRODUIT PIC X(18).
       *    ------------------- CITY TABLE -----------------
            01 WS-TABLE.
               05 WS-RECORD OCCURS 101 TIMES
                     INDEXED BY WS-INDEX.
                  10 WS-CITY-PRICE PIC 9(6)V9(2).
+                 10 WS-CITY-AVG   PIC 9(6)V9(2).
+                 10 WS-CITY-COUNT PIC 9(6) COMP.
                  10 WS-NAME PIC X(18).
+      *    ------------------- CITY / PRODUCT PRICE MATRIX -----------------
+           01 WS-TABLE-MATRIX.
+              05 WS-MATRIX-CITY OCCURS 101 TIMES.
+                 10 WS-MATRIX-PRODUCT PIC 9(6)V9(2) OCCURS 94 TIMES
+                    VALUE ZERO.
       *    ------------- INITIALIZED PRODUCT RECORD  -----------------
            01 WS-PRODUCT-REC.
               05 PRDTE-0 PIC 9(6)V9(2) VALUES 00.
@@ -233,6 +310,11 @@
               05 PRDTF-92 PIC X(18) VALUES 'Cranberry'.
               05 PRDTE-93 PIC 9(6)V9(2) VALUES 00.
               05 PRDTF-93 PIC X(18) VALUES 'Mint'.
+      *    ------------- INDEXED VIEW OF PRODUCT RECORD  -----------------
+           01 WS-PRODUCT-REC-TABLE REDEFINES WS-PRODUCT-REC.
+              05 WS-PRODUCT-REC-ENTRY OCCURS 94 TIMES.
+                 10 WS-PRODUCT-REC-PRICE PIC 9(6)V9(2).
+                 10 WS-PRODUCT-REC-NAME  PIC X(18).
       *    ------------- INITIALIZED CITY RECORD  -----------------
            01 WS-REC.
               05 TE-0 PIC 9(6)V9(2) VALUES 00.
@@ -437,6 +519,11 @@
               05 FF-99 PIC X(18) VALUES 'Temara'.
               05 TE-100 PIC 9(6)V9(2) VALUES 00.
               05 FF-100 PIC X(18) VALUES 'Imzouren'.
+      *    ------------- INDEXED VIEW OF CITY RECORD  -----------------
+           01 WS-REC-TABLE REDEFINES WS-REC.
+              05 WS-REC-ENTRY OCCURS 101 TIMES.
+                 10 WS-REC-PRICE PIC 9(6)V9(2).
+                 10 WS-REC-NAME  PIC X(18).
       *    ------------------- TEMP VARIABLES -----------------
            01 WS-CURRENT-DATE-DATA.
                  05  WS-CURRENT-DATE.
@@ -453,24 +540,131 @@
            01 WS-CITY      PIC X(18).
            01 WS-PRODUCT   PIC X(18).
            01 WS-PRICE     PIC 9(6)V9(2).
+           01 WS-DATE      PIC 9(8).
            01 WS-EOF       PIC X VALUE "N".
+           01 WS-REJECT-FS PIC X(02).
+           01 WS-HIST-FS   PIC X(02).
+           01 WS-HIST-MODE PIC X VALUE SPACES.
+              88 HIST-MODE-ON VALUE 'Y'.
+      *    ------------------- RESTART / CHECKPOINT WORK AREAS -----------------
+           01 WS-CKPT-FS       PIC X(02).
+           01 WS-RESTART-MODE  PIC X VALUE SPACES.
+              88 RESTART-MODE-ON VALUE 'Y'.
+           01 WS-CKPT-INTERVAL PIC 9(6) COMP VALUE 1000.
+           01 WS-CKPT-COUNT    PIC 9(6) COMP VALUE ZERO.
+           01 WS-CKPT-SINCE    PIC 9(6) COMP VALUE ZERO.
+           01 WS-SKIP-COUNT    PIC 9(6) COMP VALUE ZERO.
+           01 WS-SEEN-COUNT    PIC 9(6) COMP VALUE ZERO.
+           01 WS-REJECT-LINES  PIC 9(6) COMP VALUE ZERO.
+           01 WS-REJECT-EOF    PIC X VALUE "N".
+      *    ------------------- MASTER FILE WORK AREAS -----------------
+           01 WS-CITYMAST-FS   PIC X(02).
+           01 WS-PRODMAST-FS   PIC X(02).
+           01 WS-MAST-EOF      PIC X VALUE "N".
+      *    ------------------- REPORT WORK AREAS -----------------
+           01 WS-REPORT-HEADER-1.
+              05 FILLER          PIC X(40) VALUE
+                 'BLANAT  -  PRICE  RANKING  REPORT'.
+           01 WS-REPORT-HEADER-2.
+              05 FILLER          PIC X(10) VALUE 'RUN DATE :'.
+              05 RH-YEAR         PIC 9(04).
+              05 FILLER          PIC X(01) VALUE '-'.
+              05 RH-MONTH        PIC 9(02).
+              05 FILLER          PIC X(01) VALUE '-'.
+              05 RH-DAY          PIC 9(02).
+              05 FILLER          PIC X(08) VALUE '  TIME :'.
+              05 RH-HOURS        PIC 9(02).
+              05 FILLER          PIC X(01) VALUE ':'.
+              05 RH-MINUTE       PIC 9(02).
+              05 FILLER          PIC X(01) VALUE ':'.
+              05 RH-SECOND       PIC 9(02).
+           01 WS-REPORT-DETAIL-LINE.
+              05 RD-RANK         PIC ZZ9.
+              05 FILLER          PIC X(02) VALUE SPACES.
+              05 RD-NAME         PIC X(18).
+              05 FILLER          PIC X(02) VALUE SPACES.
+              05 RD-PRICE        PIC ZZZ,ZZ9.99.
+              05 FILLER          PIC X(02) VALUE SPACES.
+              05 RD-CITY         PIC X(18).
+           01 WS-REPORT-RANK     PIC 999.
+      *    ------------------- REJECT WORK AREA -----------------
+           01 WS-REJECT-RECORD.
+              05 RJ-CITY         PIC X(18).
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 RJ-PRODUCT      PIC X(18).
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 RJ-PRICE        PIC ZZZ,ZZ9.99.
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 RJ-DATE         PIC 9(8).
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 RJ-REASON       PIC X(20).
+      *    ------------------- HISTORY WORK AREA -----------------
+           01 WS-HIST-DETAIL-LINE.
+              05 HD-DATE         PIC 9(8).
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 HD-TYPE         PIC X(07).
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 HD-NAME         PIC X(18).
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 HD-PRICE        PIC ZZZ,ZZ9.99.
+              05 FILLER          PIC X(01) VALUE SPACES.
+              05 HD-CITY         PIC X(18).
+      *    ------------------- MATRIX REPORT WORK AREA -----------------
+           01 WS-MATRIX-HEADER-1.
+              05 FILLER          PIC X(40) VALUE
+                 'BLANAT  -  CITY / PRODUCT  PRICE  MATRIX'.
+           01 WS-MATRIX-CITY-LINE.
+              05 FILLER          PIC X(06) VALUE 'CITY: '.
+              05 MXL-CITY        PIC X(18).
+           01 WS-MATRIX-DETAIL-LINE.
+              05 FILLER          PIC X(04) VALUE SPACES.
+              05 MXL-PRODUCT     PIC X(18).
+              05 FILLER          PIC X(02) VALUE SPACES.
+              05 MXL-PRICE       PIC X(10).
+           01 WS-MATRIX-PRICE-EDIT PIC ZZZ,ZZ9.99.
+           01 WS-CITY-FOUND    PIC X VALUE 'N'.
+           01 WS-PRODUCT-FOUND PIC X VALUE 'N'.
+      *    ------------------- RUN CONTROL TOTALS -----------------
+           01 WS-CTL-READ        PIC 9(6) COMP VALUE ZERO.
+           01 WS-CTL-MATCHED     PIC 9(6) COMP VALUE ZERO.
+           01 WS-CTL-REJECTED    PIC 9(6) COMP VALUE ZERO.
+           01 WS-CTL-TOTAL-PRICE PIC 9(8)V9(2) VALUE ZERO.
+           01 WS-CTL-READ-EDIT     PIC ZZZ,ZZ9.
+           01 WS-CTL-MATCHED-EDIT  PIC ZZZ,ZZ9.
+           01 WS-CTL-REJECT-EDIT   PIC ZZZ,ZZ9.
+           01 WS-CTL-TOTAL-EDIT    PIC ZZZ,ZZZ,ZZ9.99.
 
            PROCEDURE DIVISION.
            MAIN.
              MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
              MOVE WS-CURRENT-TIME TO WS-START
              DISPLAY "START : "WS-START
+             ACCEPT WS-HIST-MODE FROM ENVIRONMENT "HISTMODE"
+             ACCEPT WS-RESTART-MODE FROM ENVIRONMENT "RESTART"
               SORT WORKFILE
                 ON ASCENDING KEY WORK-RECPRODUCT-KEY
                    USING DATAFILE
                    OUTPUT PROCEDURE IS BFF
            .
            SORT-TABLE.
+      *    ------------------- AVERAGE PRICE PER CITY -----------------
+                SET WS-INDEX TO 1
+                PERFORM VARYING WS-INDEX FROM 1 BY 1
+                UNTIL WS-INDEX > 101
+                    IF WS-CITY-COUNT(WS-INDEX) > 0
+                        DIVIDE WS-CITY-PRICE(WS-INDEX)
+                            BY WS-CITY-COUNT(WS-INDEX)
+                            GIVING WS-CITY-AVG(WS-INDEX)
+                    END-IF
+                END-PERFORM
+
+      *    ------------------- CITY / PRODUCT PRICE MATRIX REPORT -----------------
+                PERFORM WRITE-MATRIX-REPORT
+
       *    ------------------- INITIALIZED CITY INDEX -----------------
                 SET WS-INDEX TO 1
                  SORT WS-RECORD ON
-                 ASCENDING KEY WS-CITY-PRICE
-               DISPLAY WS-NAME(WS-INDEX) " : "WS-CITY-PRICE(WS-INDEX)
+                 ASCENDING KEY WS-CITY-AVG
 
       *    ------------------- INITIALIZED PRODUCT INDEX -----------------
                 SET PRDT-INDEX TO 1
@@ -478,13 +672,17 @@
                  ASCENDING KEY WS-PRODUIT-PRICE
                  ASCENDING KEY WS-NAME-PRODUIT
 
-                 PERFORM VARYING PRDT-INDEX FROM 1 BY 1
-                 UNTIL PRDT-INDEX > 5
+      *    ------------------- PRINTED RANKING REPORT -----------------
+                PERFORM WRITE-REPORT
 
-                DISPLAY WS-NAME-PRODUIT(PRDT-INDEX)
-                    " : "   WS-PRODUIT-PRICE(PRDT-INDEX)
+      *    ------------------- DATED PRICE HISTORY -----------------
+                IF HIST-MODE-ON
+                    PERFORM HIST-UPDATE
+                END-IF
+
+      *    ------------------- RUN CONTROL TOTALS -----------------
+                PERFORM WRITE-CONTROL-REPORT
 
-                 END-PERFORM
       *    ------------------- DISPLAY -----------------
                    MOVE FUNCTION CURRENT-DATE to WS-CURRENT-DATE-DATA
              MOVE WS-CURRENT-TIME TO WS-FIN
@@ -492,44 +690,580 @@
              SUBTRACT WS-START FROM WS-FIN
 
              DISPLAY "DUREE : " WS-FIN
+             DISPLAY "RECORDS READ     : " WS-CTL-READ-EDIT
+             DISPLAY "RECORDS MATCHED  : " WS-CTL-MATCHED-EDIT
+             DISPLAY "RECORDS REJECTED : " WS-CTL-REJECT-EDIT
+             DISPLAY "GRAND TOTAL PRICE: " WS-CTL-TOTAL-EDIT
+
+
+
+
+             STOP RUN.
+
+           WRITE-REPORT.
+      *    ------------------- REPORT HEADER -----------------
+                OPEN OUTPUT REPORTFILE
+
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                MOVE SPACES TO REPORT-LINE
+                MOVE WS-REPORT-HEADER-1 TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE WS-CURRENT-YEAR   TO RH-YEAR
+                MOVE WS-CURRENT-MONTH  TO RH-MONTH
+                MOVE WS-CURRENT-DAY    TO RH-DAY
+                MOVE WS-CURRENT-HOURS  TO RH-HOURS
+                MOVE WS-CURRENT-MINUTE TO RH-MINUTE
+                MOVE WS-CURRENT-SECOND TO RH-SECOND
+                MOVE SPACES TO REPORT-LINE
+                MOVE WS-REPORT-HEADER-2 TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                WRITE REPORT-LINE
+
+      *    ------------------- CITY RANKING -----------------
+                MOVE SPACES TO REPORT-LINE
+                MOVE 'CITIES RANKED BY PRICE (CHEAPEST FIRST)'
+                    TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                MOVE 'RANK   CITY                      AVG PRICE'
+                    TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                SET WS-INDEX TO 1
+                MOVE 0 TO WS-REPORT-RANK
+                PERFORM VARYING WS-INDEX FROM 1 BY 1
+                UNTIL WS-INDEX > 101
+                    IF WS-CITY-COUNT(WS-INDEX) > 0
+                        ADD 1 TO WS-REPORT-RANK
+                        MOVE WS-REPORT-RANK    TO RD-RANK
+                        MOVE WS-NAME(WS-INDEX) TO RD-NAME
+                        MOVE WS-CITY-AVG(WS-INDEX) TO RD-PRICE
+                        MOVE SPACES TO RD-CITY
+                        MOVE SPACES TO REPORT-LINE
+                        MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE
+                        WRITE REPORT-LINE
+                    END-IF
+                END-PERFORM
+
+                MOVE SPACES TO REPORT-LINE
+                WRITE REPORT-LINE
+
+      *    ------------------- PRODUCT RANKING -----------------
+                MOVE SPACES TO REPORT-LINE
+                MOVE 'PRODUCTS RANKED BY CHEAPEST PRICE FOUND'
+                    TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                MOVE SPACES TO REPORT-LINE
+                MOVE 'RANK   PRODUCT                   PRICE  CITY'
+                    TO REPORT-LINE
+                WRITE REPORT-LINE
+
+                SET PRDT-INDEX TO 1
+                MOVE 0 TO WS-REPORT-RANK
+                PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                UNTIL PRDT-INDEX > 94
+                    IF WS-PRODUIT-PRICE(PRDT-INDEX) > 0
+                        ADD 1 TO WS-REPORT-RANK
+                        MOVE WS-REPORT-RANK TO RD-RANK
+                        MOVE WS-NAME-PRODUIT(PRDT-INDEX) TO RD-NAME
+                        MOVE WS-PRODUIT-PRICE(PRDT-INDEX) TO RD-PRICE
+                        MOVE WS-CITY-PRODUIT(PRDT-INDEX) TO RD-CITY
+                        MOVE SPACES TO REPORT-LINE
+                        MOVE WS-REPORT-DETAIL-LINE TO REPORT-LINE
+                        WRITE REPORT-LINE
+                    END-IF
+                END-PERFORM
+
+                CLOSE REPORTFILE
+
+                SET WS-INDEX TO 1
+                SET PRDT-INDEX TO 1
+           .
+
+           WRITE-MATRIX-REPORT.
+      *    ------------------- CITY / PRODUCT PRICE MATRIX -----------------
+                OPEN OUTPUT MATRIXFILE
+
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                MOVE WS-CURRENT-YEAR   TO RH-YEAR
+                MOVE WS-CURRENT-MONTH  TO RH-MONTH
+                MOVE WS-CURRENT-DAY    TO RH-DAY
+                MOVE WS-CURRENT-HOURS  TO RH-HOURS
+                MOVE WS-CURRENT-MINUTE TO RH-MINUTE
+                MOVE WS-CURRENT-SECOND TO RH-SECOND
+
+                MOVE SPACES TO MATRIX-LINE
+                MOVE WS-MATRIX-HEADER-1 TO MATRIX-LINE
+                WRITE MATRIX-LINE
+
+                MOVE SPACES TO MATRIX-LINE
+                MOVE WS-REPORT-HEADER-2 TO MATRIX-LINE
+                WRITE MATRIX-LINE
+
+                MOVE SPACES TO MATRIX-LINE
+                WRITE MATRIX-LINE
+
+                SET WS-INDEX TO 1
+                PERFORM VARYING WS-INDEX FROM 1 BY 1
+                UNTIL WS-INDEX > 101
+      *    ------------- SKIP A RETIRED (BLANK) CITY SLOT ENTIRELY -----------------
+                    IF WS-NAME(WS-INDEX) NOT = SPACES
+                        MOVE SPACES TO MATRIX-LINE
+                        WRITE MATRIX-LINE
+
+                        MOVE WS-NAME(WS-INDEX) TO MXL-CITY
+                        MOVE SPACES TO MATRIX-LINE
+                        MOVE WS-MATRIX-CITY-LINE TO MATRIX-LINE
+                        WRITE MATRIX-LINE
+
+                        SET PRDT-INDEX TO 1
+                        PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                        UNTIL PRDT-INDEX > 94
+                         MOVE WS-NAME-PRODUIT(PRDT-INDEX) TO MXL-PRODUCT
+                         IF WS-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX) = 0
+                            MOVE 'NO DATA' TO MXL-PRICE
+                         ELSE
+                            MOVE WS-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX)
+                                TO WS-MATRIX-PRICE-EDIT
+                            MOVE WS-MATRIX-PRICE-EDIT TO MXL-PRICE
+                         END-IF
+                         MOVE SPACES TO MATRIX-LINE
+                         MOVE WS-MATRIX-DETAIL-LINE TO MATRIX-LINE
+                         WRITE MATRIX-LINE
+                        END-PERFORM
+                    END-IF
+                END-PERFORM
+
+                CLOSE MATRIXFILE
+
+                SET WS-INDEX TO 1
+                SET PRDT-INDEX TO 1
+           .
+
+           WRITE-CONTROL-REPORT.
+      *    ------------------- RUN CONTROL TOTALS / AUDIT TRAIL -----------------
+                MOVE WS-CTL-READ        TO WS-CTL-READ-EDIT
+                MOVE WS-CTL-MATCHED     TO WS-CTL-MATCHED-EDIT
+                MOVE WS-CTL-REJECTED    TO WS-CTL-REJECT-EDIT
+                MOVE WS-CTL-TOTAL-PRICE TO WS-CTL-TOTAL-EDIT
+
+                OPEN OUTPUT CONTROLFILE
+
+                MOVE SPACES TO CONTROL-LINE
+                MOVE 'BLANAT  -  RUN  CONTROL  TOTALS' TO CONTROL-LINE
+                WRITE CONTROL-LINE
+
+                MOVE SPACES TO CONTROL-LINE
+                WRITE CONTROL-LINE
+
+                MOVE SPACES TO CONTROL-LINE
+                STRING 'RECORDS READ      : ' WS-CTL-READ-EDIT
+                    DELIMITED BY SIZE INTO CONTROL-LINE
+                WRITE CONTROL-LINE
 
+                MOVE SPACES TO CONTROL-LINE
+                STRING 'RECORDS MATCHED   : ' WS-CTL-MATCHED-EDIT
+                    DELIMITED BY SIZE INTO CONTROL-LINE
+                WRITE CONTROL-LINE
 
+                MOVE SPACES TO CONTROL-LINE
+                STRING 'RECORDS REJECTED  : ' WS-CTL-REJECT-EDIT
+                    DELIMITED BY SIZE INTO CONTROL-LINE
+                WRITE CONTROL-LINE
 
+                MOVE SPACES TO CONTROL-LINE
+                STRING 'GRAND TOTAL PRICE : ' WS-CTL-TOTAL-EDIT
+                    DELIMITED BY SIZE INTO CONTROL-LINE
+                WRITE CONTROL-LINE
 
-              STOP RUN.
+                CLOSE CONTROLFILE
+           .
+
+           HIST-UPDATE.
+      *    ------------------- APPEND TO DATED PRICE HISTORY -----------------
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+                OPEN EXTEND HISTFILE
+                IF WS-HIST-FS NOT = "00"
+                    OPEN OUTPUT HISTFILE
+                END-IF
+
+                SET WS-INDEX TO 1
+                PERFORM VARYING WS-INDEX FROM 1 BY 1
+                UNTIL WS-INDEX > 101
+      *    ------------- SKIP A CITY WITH NO TRANSACTIONS THIS RUN -----------------
+                    IF WS-CITY-COUNT(WS-INDEX) > 0
+                        MOVE WS-CURRENT-DATE   TO HD-DATE
+                        MOVE 'CITY   '         TO HD-TYPE
+                        MOVE WS-NAME(WS-INDEX) TO HD-NAME
+                        MOVE WS-CITY-AVG(WS-INDEX) TO HD-PRICE
+                        MOVE SPACES            TO HD-CITY
+                        MOVE SPACES TO HIST-LINE
+                        MOVE WS-HIST-DETAIL-LINE TO HIST-LINE
+                        WRITE HIST-LINE
+                    END-IF
+                END-PERFORM
+
+                SET PRDT-INDEX TO 1
+                PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                UNTIL PRDT-INDEX > 94
+      *    ------------- SKIP A PRODUCT WITH NO PRICE RECORDED THIS RUN ---------
+                    IF WS-PRODUIT-PRICE(PRDT-INDEX) > 0
+                        MOVE WS-CURRENT-DATE TO HD-DATE
+                        MOVE 'PRODUCT' TO HD-TYPE
+                        MOVE WS-NAME-PRODUIT(PRDT-INDEX) TO HD-NAME
+                        MOVE WS-PRODUIT-PRICE(PRDT-INDEX) TO HD-PRICE
+                        MOVE WS-CITY-PRODUIT(PRDT-INDEX) TO HD-CITY
+                        MOVE SPACES TO HIST-LINE
+                        MOVE WS-HIST-DETAIL-LINE TO HIST-LINE
+                        WRITE HIST-LINE
+                    END-IF
+                END-PERFORM
+
+                CLOSE HISTFILE
+
+                SET WS-INDEX TO 1
+                SET PRDT-INDEX TO 1
+           .
+
+           INIT-TABLES.
+      *    ------------------- LOAD CITY TABLE FROM LITERALS -----------------
+                SET WS-INDEX TO 1
+                PERFORM VARYING WS-INDEX FROM 1 BY 1
+                UNTIL WS-INDEX > 101
+                    MOVE WS-REC-PRICE(WS-INDEX)
+                        TO WS-CITY-PRICE(WS-INDEX)
+                    MOVE WS-REC-NAME(WS-INDEX)
+                        TO WS-NAME(WS-INDEX)
+                    MOVE ZERO TO WS-CITY-AVG(WS-INDEX)
+                    MOVE ZERO TO WS-CITY-COUNT(WS-INDEX)
+                END-PERFORM
+
+      *    ------------------- LOAD PRODUCT TABLE FROM LITERALS -----------------
+                SET PRDT-INDEX TO 1
+                PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                UNTIL PRDT-INDEX > 94
+                    MOVE WS-PRODUCT-REC-PRICE(PRDT-INDEX)
+                        TO WS-PRODUIT-PRICE(PRDT-INDEX)
+                    MOVE WS-PRODUCT-REC-NAME(PRDT-INDEX)
+                        TO WS-NAME-PRODUIT(PRDT-INDEX)
+                    MOVE SPACES TO WS-CITY-PRODUIT(PRDT-INDEX)
+                END-PERFORM
+
+                PERFORM LOAD-CITY-MASTER
+                PERFORM LOAD-PRODUCT-MASTER
+
+                SET WS-INDEX TO 1
+                SET PRDT-INDEX TO 1
+           .
+
+           LOAD-CITY-MASTER.
+      *    ------------------- OVERLAY CITY NAMES FROM CITY-MASTER FILE -----------------
+                MOVE "N" TO WS-MAST-EOF
+                OPEN INPUT CITYMASTER
+                IF WS-CITYMAST-FS = "00"
+                    SET WS-INDEX TO 1
+                    READ CITYMASTER
+                        AT END MOVE "Y" TO WS-MAST-EOF
+                    END-READ
+      *    ------------- AN OPENED BUT EMPTY MASTER FILE LEAVES THE LITERAL
+      *    ------------- SEED LIST UNTOUCHED, THE SAME AS NO FILE AT ALL ---
+                    IF WS-MAST-EOF NOT = "Y"
+                        PERFORM UNTIL WS-MAST-EOF = "Y" OR WS-INDEX > 101
+                            MOVE CITY-MASTER-RECORD TO WS-NAME(WS-INDEX)
+                            SET WS-INDEX UP BY 1
+                            READ CITYMASTER
+                                AT END MOVE "Y" TO WS-MAST-EOF
+                            END-READ
+                        END-PERFORM
+      *    ------------- RETIRE ANY LITERAL SLOT NOT IN THE MASTER FILE -----------------
+                        PERFORM UNTIL WS-INDEX > 101
+                            MOVE SPACES TO WS-NAME(WS-INDEX)
+                            SET WS-INDEX UP BY 1
+                        END-PERFORM
+                    END-IF
+                    CLOSE CITYMASTER
+                END-IF
+                SET WS-INDEX TO 1
+           .
+
+           LOAD-PRODUCT-MASTER.
+      *    ------------------- OVERLAY PRODUCT NAMES FROM PRODUCT-MASTER FILE -----------------
+                MOVE "N" TO WS-MAST-EOF
+                OPEN INPUT PRODUCTMASTER
+                IF WS-PRODMAST-FS = "00"
+                    SET PRDT-INDEX TO 1
+                    READ PRODUCTMASTER
+                        AT END MOVE "Y" TO WS-MAST-EOF
+                    END-READ
+      *    ------------- AN OPENED BUT EMPTY MASTER FILE LEAVES THE LITERAL
+      *    ------------- SEED LIST UNTOUCHED, THE SAME AS NO FILE AT ALL ---
+                    IF WS-MAST-EOF NOT = "Y"
+                        PERFORM UNTIL WS-MAST-EOF = "Y"
+                            OR PRDT-INDEX > 94
+                            MOVE PRODUCT-MASTER-RECORD
+                                TO WS-NAME-PRODUIT(PRDT-INDEX)
+                            SET PRDT-INDEX UP BY 1
+                            READ PRODUCTMASTER
+                                AT END MOVE "Y" TO WS-MAST-EOF
+                            END-READ
+                        END-PERFORM
+      *    ------------- RETIRE ANY LITERAL SLOT NOT IN THE MASTER FILE -----------------
+                        PERFORM UNTIL PRDT-INDEX > 94
+                            MOVE SPACES TO WS-NAME-PRODUIT(PRDT-INDEX)
+                            SET PRDT-INDEX UP BY 1
+                        END-PERFORM
+                    END-IF
+                    CLOSE PRODUCTMASTER
+                END-IF
+                SET PRDT-INDEX TO 1
+           .
+
+           RESTART-RECOVER.
+      *    ------------------- RESTORE TABLES FROM LAST CHECKPOINT -----------------
+                MOVE ZERO TO WS-SKIP-COUNT
+                OPEN INPUT CHECKPOINTFILE
+                IF WS-CKPT-FS = "00"
+                    READ CHECKPOINTFILE
+                        AT END
+                            MOVE ZERO TO WS-SKIP-COUNT
+                    END-READ
+                    IF WS-CKPT-FS = "00"
+                        MOVE CK-RETURN-COUNT TO WS-SKIP-COUNT
+                        SET WS-INDEX TO 1
+                        PERFORM VARYING WS-INDEX FROM 1 BY 1
+                        UNTIL WS-INDEX > 101
+                            MOVE CK-CITY-PRICE(WS-INDEX)
+                                TO WS-CITY-PRICE(WS-INDEX)
+                            MOVE CK-CITY-AVG(WS-INDEX)
+                                TO WS-CITY-AVG(WS-INDEX)
+                            MOVE CK-CITY-CNT(WS-INDEX)
+                                TO WS-CITY-COUNT(WS-INDEX)
+                            MOVE CK-CITY-NAME(WS-INDEX)
+                                TO WS-NAME(WS-INDEX)
+                        END-PERFORM
+                        SET PRDT-INDEX TO 1
+                        PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                        UNTIL PRDT-INDEX > 94
+                            MOVE CK-PRDT-PRICE(PRDT-INDEX)
+                                TO WS-PRODUIT-PRICE(PRDT-INDEX)
+                            MOVE CK-PRDT-NAME(PRDT-INDEX)
+                                TO WS-NAME-PRODUIT(PRDT-INDEX)
+                            MOVE CK-PRDT-CITY(PRDT-INDEX)
+                                TO WS-CITY-PRODUIT(PRDT-INDEX)
+                        END-PERFORM
+                        MOVE CK-CTL-READ        TO WS-CTL-READ
+                        MOVE CK-CTL-MATCHED     TO WS-CTL-MATCHED
+                        MOVE CK-CTL-REJECTED    TO WS-CTL-REJECTED
+                        MOVE CK-CTL-TOTAL-PRICE TO WS-CTL-TOTAL-PRICE
+                        SET WS-INDEX TO 1
+                        PERFORM VARYING WS-INDEX FROM 1 BY 1
+                        UNTIL WS-INDEX > 101
+                          SET PRDT-INDEX TO 1
+                          PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                          UNTIL PRDT-INDEX > 94
+                            MOVE
+                             CK-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX)
+                             TO
+                             WS-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX)
+                          END-PERFORM
+                        END-PERFORM
+                    END-IF
+                    CLOSE CHECKPOINTFILE
+                END-IF
+                MOVE WS-SKIP-COUNT TO WS-CKPT-COUNT
+                SET WS-INDEX TO 1
+                SET PRDT-INDEX TO 1
+           .
+
+           VALIDATE-REJECTFILE.
+      *    ------------------- REJECTFILE MUST RECONCILE WITH THE CHECKPOINT -----------------
+      *    A RESTART RELIES ON REJECTFILE STILL HOLDING EVERY REJECT LINE
+      *    WRITTEN BEFORE THE CRASH. IF THE FILE IS MISSING, OR HOLDS FEWER
+      *    LINES THAN THE CHECKPOINT SAYS WERE REJECTED, CONTROLOUT AND
+      *    REJECTOUT WOULD SILENTLY DISAGREE - ABORT INSTEAD OF STARTING A
+      *    FRESH, INCOMPLETE REJECTFILE.
+                MOVE ZERO TO WS-REJECT-LINES
+                MOVE "N" TO WS-REJECT-EOF
+                OPEN INPUT REJECTFILE
+                IF WS-REJECT-FS NOT = "00"
+                    IF WS-CTL-REJECTED > 0
+                        DISPLAY "BLANAT - RESTART ABORTED"
+                        DISPLAY "REJECTOUT MISSING - CHECKPOINT EXPECTS"
+                        DISPLAY WS-CTL-REJECTED " REJECT LINE(S)"
+                        STOP RUN
+                    END-IF
+                ELSE
+                    PERFORM UNTIL WS-REJECT-EOF = "Y"
+                        READ REJECTFILE
+                            AT END MOVE "Y" TO WS-REJECT-EOF
+                        END-READ
+                        IF WS-REJECT-EOF NOT = "Y"
+                            ADD 1 TO WS-REJECT-LINES
+                        END-IF
+                    END-PERFORM
+                    CLOSE REJECTFILE
+                    IF WS-REJECT-LINES < WS-CTL-REJECTED
+                        DISPLAY "BLANAT - RESTART ABORTED"
+                        DISPLAY "REJECTOUT HAS " WS-REJECT-LINES
+                            " LINE(S) - CHECKPOINT EXPECTS"
+                        DISPLAY WS-CTL-REJECTED " REJECT LINE(S)"
+                        STOP RUN
+                    END-IF
+                END-IF
+           .
+
+           WRITE-CHECKPOINT.
+      *    ------------------- SAVE RESTART CHECKPOINT -----------------
+                MOVE WS-CKPT-COUNT TO CK-RETURN-COUNT
+                SET WS-INDEX TO 1
+                PERFORM VARYING WS-INDEX FROM 1 BY 1
+                UNTIL WS-INDEX > 101
+                    MOVE WS-CITY-PRICE(WS-INDEX)
+                        TO CK-CITY-PRICE(WS-INDEX)
+                    MOVE WS-CITY-AVG(WS-INDEX)
+                        TO CK-CITY-AVG(WS-INDEX)
+                    MOVE WS-CITY-COUNT(WS-INDEX)
+                        TO CK-CITY-CNT(WS-INDEX)
+                    MOVE WS-NAME(WS-INDEX)
+                        TO CK-CITY-NAME(WS-INDEX)
+                END-PERFORM
+                SET PRDT-INDEX TO 1
+                PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                UNTIL PRDT-INDEX > 94
+                    MOVE WS-PRODUIT-PRICE(PRDT-INDEX)
+                        TO CK-PRDT-PRICE(PRDT-INDEX)
+                    MOVE WS-NAME-PRODUIT(PRDT-INDEX)
+                        TO CK-PRDT-NAME(PRDT-INDEX)
+                    MOVE WS-CITY-PRODUIT(PRDT-INDEX)
+                        TO CK-PRDT-CITY(PRDT-INDEX)
+                END-PERFORM
+                MOVE WS-CTL-READ        TO CK-CTL-READ
+                MOVE WS-CTL-MATCHED     TO CK-CTL-MATCHED
+                MOVE WS-CTL-REJECTED    TO CK-CTL-REJECTED
+                MOVE WS-CTL-TOTAL-PRICE TO CK-CTL-TOTAL-PRICE
+                SET WS-INDEX TO 1
+                PERFORM VARYING WS-INDEX FROM 1 BY 1
+                UNTIL WS-INDEX > 101
+                    SET PRDT-INDEX TO 1
+                    PERFORM VARYING PRDT-INDEX FROM 1 BY 1
+                    UNTIL PRDT-INDEX > 94
+                        MOVE WS-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX)
+                            TO CK-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX)
+                    END-PERFORM
+                END-PERFORM
+                OPEN OUTPUT CHECKPOINTFILE
+                WRITE CHECKPOINT-RECORD
+                CLOSE CHECKPOINTFILE
+                SET WS-INDEX TO 1
+                SET PRDT-INDEX TO 1
+           .
 
            BFF.
-                MOVE WS-REC TO WS-TABLE
-                MOVE WS-PRODUCT-REC TO WS-TABLE-PRODUIT
+                PERFORM INIT-TABLES
+                MOVE ZERO TO WS-CKPT-COUNT
+                MOVE ZERO TO WS-CKPT-SINCE
+                MOVE ZERO TO WS-SEEN-COUNT
+                MOVE ZERO TO WS-CTL-READ
+                MOVE ZERO TO WS-CTL-MATCHED
+                MOVE ZERO TO WS-CTL-REJECTED
+                MOVE ZERO TO WS-CTL-TOTAL-PRICE
+                IF RESTART-MODE-ON
+                    PERFORM RESTART-RECOVER
+                    PERFORM VALIDATE-REJECTFILE
+                    OPEN EXTEND REJECTFILE
+                ELSE
+                    OPEN OUTPUT REJECTFILE
+                END-IF
                 RETURN WORKFILE
                    AT END  MOVE "Y" TO WS-EOF
                 END-RETURN
                 PERFORM  UNTIL WS-EOF  =  'Y'
 
+                  IF WS-SEEN-COUNT < WS-SKIP-COUNT
+                      ADD 1 TO WS-SEEN-COUNT
+                  ELSE
+
                   UNSTRING WORK-REC DELIMITED BY ","
-                   INTO WS-CITY, WS-PRODUCT, WS-PRICE
+                   INTO WS-CITY, WS-PRODUCT, WS-PRICE, WS-DATE
+
+              ADD 1        TO WS-CTL-READ
+              ADD WS-PRICE TO WS-CTL-TOTAL-PRICE
 
+              MOVE 'N' TO WS-CITY-FOUND
+              MOVE 'N' TO WS-PRODUCT-FOUND
 
+      *    ------------- A RETIRED (BLANKED) MASTER-FILE SLOT MUST NEVER
+      *    ------------- MATCH, EVEN AGAINST A BLANK/MALFORMED INPUT FIELD
               SEARCH  WS-RECORD
-                AT END DISPLAY 'INVALID CITY'
+                AT END
+                    CONTINUE
                 WHEN WS-NAME(WS-INDEX) = WS-CITY
-                ADD  WS-PRICE  TO WS-CITY-PRICE(WS-INDEX)
-
+                     AND WS-NAME(WS-INDEX) NOT = SPACES
+                MOVE 'Y' TO WS-CITY-FOUND
               END-SEARCH
 
               SEARCH  WS-RECORD-PRODUCT
-                AT END DISPLAY 'INVALID PRODUCT'
+                AT END
+                    CONTINUE
                 WHEN WS-NAME-PRODUIT(PRDT-INDEX) = WS-PRODUCT
-                IF WS-PRICE < WS-PRODUIT-PRICE(PRDT-INDEX)
-                    OR
-                    WS-PRODUIT-PRICE(PRDT-INDEX)=0
-                    MOVE  WS-PRICE  TO WS-PRODUIT-PRICE(PRDT-INDEX)
-                    END-IF
+                     AND WS-NAME-PRODUIT(PRDT-INDEX) NOT = SPACES
+                MOVE 'Y' TO WS-PRODUCT-FOUND
               END-SEARCH
 
+      *    ------------------- UPDATE AVERAGES / MATRIX ONLY WHEN BOTH VALID -----------------
+              IF WS-CITY-FOUND = 'Y' AND WS-PRODUCT-FOUND = 'Y'
+                  ADD 1 TO WS-CTL-MATCHED
+                  ADD  WS-PRICE  TO WS-CITY-PRICE(WS-INDEX)
+                  ADD  1         TO WS-CITY-COUNT(WS-INDEX)
+                  IF WS-PRICE < WS-PRODUIT-PRICE(PRDT-INDEX)
+                      OR
+                      WS-PRODUIT-PRICE(PRDT-INDEX)=0
+                      MOVE  WS-PRICE  TO WS-PRODUIT-PRICE(PRDT-INDEX)
+                      MOVE  WS-CITY   TO WS-CITY-PRODUIT(PRDT-INDEX)
+                  END-IF
+                  IF WS-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX) = 0
+                      OR WS-PRICE <
+                          WS-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX)
+                      MOVE WS-PRICE
+                          TO WS-MATRIX-PRODUCT(WS-INDEX, PRDT-INDEX)
+                  END-IF
+              ELSE
+                  ADD 1 TO WS-CTL-REJECTED
+                  MOVE WS-CITY    TO RJ-CITY
+                  MOVE WS-PRODUCT TO RJ-PRODUCT
+                  MOVE WS-PRICE   TO RJ-PRICE
+                  MOVE WS-DATE    TO RJ-DATE
+                  IF WS-CITY-FOUND = 'N' AND WS-PRODUCT-FOUND = 'N'
+                      MOVE 'INVALID CITY/PRODUCT' TO RJ-REASON
+                  ELSE
+                      IF WS-CITY-FOUND = 'N'
+                          MOVE 'INVALID CITY'    TO RJ-REASON
+                      ELSE
+                          MOVE 'INVALID PRODUCT' TO RJ-REASON
+                      END-IF
+                  END-IF
+                  MOVE SPACES TO REJECT-LINE
+                  MOVE WS-REJECT-RECORD TO REJECT-LINE
+                  WRITE REJECT-LINE
+              END-IF
+
               SET WS-INDEX TO 01
               SET PRDT-INDEX TO 01
 
+                      ADD 1 TO WS-SEEN-COUNT
+                      ADD 1 TO WS-CKPT-COUNT
+                      ADD 1 TO WS-CKPT-SINCE
+                      IF WS-CKPT-SINCE >= WS-CKPT-INTERVAL
+                          PERFORM WRITE-CHECKPOINT
+                          MOVE ZERO TO WS-CKPT-SINCE
+                      END-IF
+                  END-IF
+
                   RETURN WORKFILE
 
                   AT END   MOVE "Y" TO WS-EOF
@@ -537,5 +1271,6 @@
                   END-RETURN
 
                   END-PERFORM
+                  CLOSE REJECTFILE
                   PERFORM SORT-TABLE
            .
